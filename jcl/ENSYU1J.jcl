@@ -0,0 +1,63 @@
+//ENSYU1J  JOB  (ACCT),'DAILY STORE SPLIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* DAILY STORE-SPLIT BATCH JOB STREAM
+//*
+//* STEP010  EDIT1    VALIDATE DDI1 INPUT FEED
+//* STEP020  ENSYU1   RECONCILE / MASTER LOOKUP / ALERT / SPLIT
+//* STEP025  SORT     SEQUENCE DDI1 STORE-THEN-PRODUCT FOR STEP030
+//* STEP030  SHUKEI1  STORE / PRODUCT SUMMARY REPORT
+//*
+//* EACH STEP IS SKIPPED IF AN EARLIER STEP DID NOT RETURN RC=0,
+//* SO A BAD DDI1 FEED NEVER PRODUCES A PARTIAL DDO1/DDO2/REPORT
+//* CHAIN OVERNIGHT.
+//*
+//* ABNORMAL-TERMINATION DISPOSITION ON DDO1-DDO4/CHKPT IS CATLG,
+//* NOT DELETE -- IF STEP020 ABENDS PARTWAY THROUGH, THE CHECKPOINT
+//* AND WHATEVER OUTPUT IT HAS WRITTEN SO FAR MUST SURVIVE SO THE
+//* RERUN (SEE ENSYU1R) CAN RESTART FROM THEM INSTEAD OF FROM ZERO.
+//*
+//* THIS IS THE FRESH/INITIAL DAILY MEMBER (NOT THE RESTART MEMBER,
+//* SEE ENSYU1R), SO DDO1-DDO4 USE THE SAME NEW STATUS SUBPARAMETER
+//* AS CHKPT -- A FRESH RUN MUST START EACH DATASET EMPTY, NOT MOD
+//* ONTO WHATEVER A PRIOR DAY LEFT CATALOGED. ENSYU1R USES MOD
+//* BECAUSE IT EXISTS SPECIFICALLY TO EXTEND A PARTIAL RUN'S OUTPUT.
+//*****************************************************************
+//STEP010  EXEC PGM=EDIT1
+//DDI1     DD   DSN=PROD.DAILY.DDI1,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=ENSYU1,COND=(4,LT,STEP010)
+//DDI1     DD   DSN=PROD.DAILY.DDI1,DISP=SHR
+//DDO1     DD   DSN=PROD.DAILY.DDO1,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//DDO2     DD   DSN=PROD.DAILY.DDO2,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//DDO3     DD   DSN=PROD.DAILY.DDO3,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//DDO4     DD   DSN=PROD.DAILY.DDO4,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//SHOMAS   DD   DSN=PROD.MASTER.SHOHIN,DISP=SHR
+//CHKPT    DD   DSN=PROD.DAILY.CHKPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* SHUKEI1'S STORE/PRODUCT CONTROL BREAK REQUIRES DDI1 TO ALREADY
+//* BE IN STORE-THEN-PRODUCT SEQUENCE -- SORT IT HERE RATHER THAN
+//* ASSUME THE UPSTREAM FEED ARRIVES THAT WAY. SORTOUT IS ALSO NEW
+//* FOR THE SAME REASON AS DDO1-DDO4 -- IT MUST REPLACE YESTERDAY'S
+//* SORTED COPY, NOT APPEND AFTER IT.
+//STEP025  EXEC PGM=SORT,COND=((4,LT,STEP010),(4,LT,STEP020))
+//SORTIN   DD   DSN=PROD.DAILY.DDI1,DISP=SHR
+//SORTOUT  DD   DSN=PROD.DAILY.DDI1.SRT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(6,5,CH,A,1,5,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=SHUKEI1,COND=((4,LT,STEP010),(4,LT,STEP020),
+//             (4,LT,STEP025))
+//DDI1     DD   DSN=PROD.DAILY.DDI1.SRT,DISP=SHR
+//RPT1     DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
