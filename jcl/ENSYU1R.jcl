@@ -0,0 +1,62 @@
+//ENSYU1R  JOB  (ACCT),'DAILY STORE SPLIT RERUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* RESTART MEMBER FOR ENSYU1J -- SUBMIT THIS INSTEAD OF ENSYU1J
+//* WHEN STEP020 (ENSYU1) ABENDED PARTWAY THROUGH A RUN AND IS
+//* BEING RERUN FROM ITS LAST CHECKPOINT RATHER THAN FROM RECORD 1.
+//*
+//* PARM='RESTART' IS WHAT DRIVES INIT-RTN INTO RESTART-RTN INSTEAD
+//* OF FRESH-START-RTN (ENSYU1.CBL) -- ACCEPT FROM COMMAND-LINE ONLY
+//* SEES THIS WHEN THE STEP IS RUN FROM THIS MEMBER.
+//*
+//* STEP010 (EDIT1) IS NOT REPEATED ON A RESTART -- THE FEED ALREADY
+//* PASSED EDIT1 ON THE ORIGINAL RUN OR ENSYU1 WOULD NEVER HAVE
+//* STARTED. DDO1-DDO4/CHKPT DISPOSITIONS ARE MOD/CATLG/CATLG SO
+//* THIS STEP EXTENDS THE DATASETS THE ABENDED RUN LEFT BEHIND
+//* INSTEAD OF RECREATING THEM.
+//*
+//* STEP025'S SORTOUT IS NEW, NOT MOD -- UNLIKE DDO1-DDO4/CHKPT IT
+//* IS A FULLY RECOMPUTED SORT OF THE WHOLE DDI1 FEED EVERY TIME
+//* THIS STEP RUNS, NOT AN EXTENSION OF PARTIAL PRIOR OUTPUT. IF
+//* ENSYU1R IS RESUBMITTED AFTER STEP025 ALREADY COMPLETED ONCE
+//* (E.G. STEP030 ABENDED), MOD WOULD APPEND A SECOND FULL COPY OF
+//* THE SORTED FILE ONTO THE FIRST AND DOUBLE EVERY SHUKEI1 SUBTOTAL.
+//* STEP024 CLEARS ANY SORTOUT LEFT BY AN EARLIER SUBMISSION SO THE
+//* NEW ALLOCATION IN STEP025 DOESN'T FAIL WITH A DUPLICATE DATASET
+//* NAME ON A SECOND OR LATER RESUBMISSION OF THIS MEMBER.
+//*****************************************************************
+//STEP020  EXEC PGM=ENSYU1,PARM='RESTART'
+//DDI1     DD   DSN=PROD.DAILY.DDI1,DISP=SHR
+//DDO1     DD   DSN=PROD.DAILY.DDO1,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//DDO2     DD   DSN=PROD.DAILY.DDO2,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//DDO3     DD   DSN=PROD.DAILY.DDO3,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//DDO4     DD   DSN=PROD.DAILY.DDO4,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//SHOMAS   DD   DSN=PROD.MASTER.SHOHIN,DISP=SHR
+//CHKPT    DD   DSN=PROD.DAILY.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP024  EXEC PGM=IDCAMS,COND=(4,LT,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.DAILY.DDI1.SRT
+  SET MAXCC=0
+/*
+//*
+//STEP025  EXEC PGM=SORT,COND=((4,LT,STEP020),(4,LT,STEP024))
+//SORTIN   DD   DSN=PROD.DAILY.DDI1,DISP=SHR
+//SORTOUT  DD   DSN=PROD.DAILY.DDI1.SRT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+  SORT FIELDS=(6,5,CH,A,1,5,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=SHUKEI1,COND=((4,LT,STEP020),(4,LT,STEP025))
+//DDI1     DD   DSN=PROD.DAILY.DDI1.SRT,DISP=SHR
+//RPT1     DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
