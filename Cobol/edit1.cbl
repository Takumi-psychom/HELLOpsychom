@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pre-split format/sanity edit of DDI1-F, run ahead of
+      *          ensyu1 in the daily batch job stream.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DDI1-F           ASSIGN  TO  DDI1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DDI1-F
+       LABEL       RECORD    OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDI1-REC.
+           COPY TRANLAY.
+
+       WORKING-STORAGE   SECTION.
+
+       01  FILLER              PIC  X(20)  VALUE 'CONSTANT-AREA'.
+
+       01  CONSTANT-AREA.
+         05  C-ON              PIC  X(01)  VALUE  '1'.
+         05  C-OFF             PIC  X(01)  VALUE  '0'.
+
+       01  FILLER              PIC  X(20)  VALUE 'WORK-AREA'.
+       01  WORK-AREA.
+         05  SW-EOF-FLG        PIC  X(01).
+         05  SW-BAD-REC-FLG    PIC  X(01).
+         05  WK-READ-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  WK-BAD-COUNT      PIC  9(09)  VALUE  ZERO.
+
+       PROCEDURE                          DIVISION.
+       PROC                               SECTION.
+           PERFORM  INIT-RTN.
+
+           PERFORM  UNTIL  SW-EOF-FLG  =  C-ON
+                    PERFORM  MAIN-RTN
+           END-PERFORM.
+           PERFORM  END-RTN.
+           STOP RUN.
+
+           PROC-EX.
+               EXIT.
+               EJECT.
+
+       INIT-RTN                            SECTION.
+           OPEN  INPUT  DDI1-F.
+
+           MOVE  C-OFF  TO  SW-EOF-FLG.
+
+           PERFORM  DDI1-F-READ-RTN.
+
+           INIT-RTN-EX.
+               EXIT.
+
+       DDI1-F-READ-RTN                      SECTION.
+           READ  DDI1-F
+           AT  END
+           MOVE  C-ON  TO  SW-EOF-FLG
+           GO  TO  DDI1-F-READ-RTN-EX
+           END-READ.
+           DDI1-F-READ-RTN-EX.
+           EXIT.
+           EJECT.
+
+       MAIN-RTN                 SECTION.
+             ADD  1  TO  WK-READ-COUNT.
+             PERFORM  CHECK-RTN.
+             IF  SW-BAD-REC-FLG  =  C-ON
+                 ADD  1  TO  WK-BAD-COUNT
+                 DISPLAY  'EDIT1 - BAD RECORD AT INPUT COUNT '
+                          WK-READ-COUNT
+             END-IF.
+             PERFORM  DDI1-F-READ-RTN.
+
+             MAIN-RTN-EX.
+           EXIT.
+
+       CHECK-RTN                 SECTION.
+             MOVE  C-OFF  TO  SW-BAD-REC-FLG.
+
+             IF  IN-TANKA      OF  DDI1-REC  NOT  NUMERIC  OR
+                 IN-KONYU-KOSU OF  DDI1-REC  NOT  NUMERIC  OR
+                 IN-DAIKIN     OF  DDI1-REC  NOT  NUMERIC
+                 MOVE  C-ON  TO  SW-BAD-REC-FLG
+             END-IF.
+
+             IF  SW-BAD-REC-FLG  =  C-OFF
+                 IF  IN-TANKA OF DDI1-REC < ZERO  OR
+                     IN-KONYU-KOSU OF DDI1-REC < ZERO
+                     MOVE  C-ON  TO  SW-BAD-REC-FLG
+                 END-IF
+             END-IF.
+
+             CHECK-RTN-EX.
+           EXIT.
+
+       END-RTN                  SECTION.
+           CLOSE  DDI1-F.
+
+           DISPLAY  '===== EDIT1 CONTROL TOTALS ====='.
+           DISPLAY  'DDI1-F RECORDS READ....: '  WK-READ-COUNT.
+           DISPLAY  'DDI1-F RECORDS REJECTED: '  WK-BAD-COUNT.
+
+           IF  WK-BAD-COUNT  >  ZERO
+               DISPLAY  'EDIT1 FAILED - BAD RECORDS FOUND ON DDI1-F'
+               MOVE  16  TO  RETURN-CODE
+           ELSE
+               MOVE  0   TO  RETURN-CODE
+           END-IF.
+
+           END-RTN-EX.
+           EXIT.
+           END PROGRAM EDIT1.
