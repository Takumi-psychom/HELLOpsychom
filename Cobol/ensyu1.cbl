@@ -12,6 +12,14 @@
            SELECT DDI1-F           ASSIGN  TO  DDI1.
            SELECT DDO1-F           ASSIGN  TO  DDO1.
            SELECT DDO2-F           ASSIGN  TO  DDO2.
+           SELECT DDO3-F           ASSIGN  TO  DDO3.
+           SELECT DDO4-F           ASSIGN  TO  DDO4.
+           SELECT SHOHIN-MASTER-F  ASSIGN  TO  SHOMAS
+                                   ORGANIZATION  IS  INDEXED
+                                   ACCESS MODE   IS  RANDOM
+                                   RECORD KEY    IS  SM-SHOHIN-CODE.
+           SELECT CHKPT-F          ASSIGN  TO  CHKPT
+                                   FILE STATUS IS  WK-CHKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,30 +27,53 @@
        LABEL       RECORD    OMITTED
        RECORDING  MODE  IS  F.
        01  DDI1-REC.
-         03  IN-SHOHIN-CODE    PIC  X(5).
-         03  IN-KONYU-TENPO    PIC  X(5).
-         03  IN-TANKA          PIC  S9(15).
-         03  IN-KONYU-KOSU     PIC  S9(15).
-         03  IN-DAIKIN         PIC  S9(15).
+           COPY TRANLAY.
        FD  DDO1-F
        LABEL       RECORD   OMITTED
        RECORDING  MODE  IS  F.
        01  DDO1-REC.
-         03  IN-SHOHIN-CODE    PIC  X(5).
-         03  IN-KONYU-TENPO    PIC  X(5).
-         03  IN-TANKA          PIC  S9(15).
-         03  IN-KONYU-KOSU     PIC  S9(15).
-         03  IN-DAIKIN         PIC  S9(15).
+           COPY TRANLAY.
+         03  DDO1-SHOHIN-NAME  PIC  X(20).
 
        FD  DDO2-F
        LABEL       RECORD   OMITTED
        RECORDING  MODE  IS  F.
        01  DDO2-REC.
-         03  IN-SHOHIN-CODE    PIC  X(5).
-         03  IN-KONYU-TENPO    PIC  X(5).
-         03  IN-TANKA          PIC  S9(15).
-         03  IN-KONYU-KOSU     PIC  S9(15).
-         03  IN-DAIKIN         PIC  S9(15).
+           COPY TRANLAY.
+         03  DDO2-SHOHIN-NAME  PIC  X(20).
+
+       FD  DDO3-F
+       LABEL       RECORD   OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDO3-REC.
+           COPY TRANLAY.
+         03  DDO3-REASON-CODE  PIC  X(02).
+
+       FD  DDO4-F
+       LABEL       RECORD   OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDO4-REC.
+           COPY TRANLAY.
+         03  DDO4-SHOHIN-NAME  PIC  X(20).
+
+       FD  SHOHIN-MASTER-F
+       LABEL       RECORD   OMITTED.
+       01  SHOHIN-MASTER-REC.
+         03  SM-SHOHIN-CODE    PIC  X(05).
+         03  SM-SHOHIN-NAME    PIC  X(20).
+
+       FD  CHKPT-F
+       LABEL       RECORD   OMITTED
+       RECORDING  MODE  IS  F.
+       01  CHKPT-REC.
+         03  CK-REC-COUNT      PIC  9(09).
+         03  CK-LAST-SHOHIN    PIC  X(05).
+         03  CK-LAST-TENPO     PIC  X(05).
+         03  CK-DDO1-COUNT     PIC  9(09).
+         03  CK-DDO2-COUNT     PIC  9(09).
+         03  CK-DDO3-COUNT     PIC  9(09).
+         03  CK-DDO4-COUNT     PIC  9(09).
+         03  CK-RUN-STAMP      PIC  9(08).
        WORKING-STORAGE   SECTION.
 
        01  FILLER              PIC  X(20)  VALUE 'CONSTANT-AREA'.
@@ -51,10 +82,30 @@
          05  C-TSURUMI         PIC  X(05)  VALUE  '77777'.
          05  C-ON              PIC  X(01)  VALUE  '1'.
          05  C-OFF             PIC  X(01)  VALUE  '0'.
+         05  C-REASON-AMOUNT   PIC  X(02)  VALUE  '01'.
+         05  C-REASON-NOMAST   PIC  X(02)  VALUE  '02'.
+         05  C-REASON-OVERFLOW PIC  X(02)  VALUE  '03'.
+         05  C-RESTART-PARM    PIC  X(10)  VALUE  'RESTART'.
+         05  C-LIMIT-DAIKIN    PIC  S9(15) VALUE  1000000.
 
        01  FILLER              PIC  X(20)  VALUE 'WORK-AREA'.
        01  WORK-AREA.
          05  SW-EOF-FLG        PIC  X(01).
+         05  SW-REJECT-FLG     PIC  X(01).
+         05  WK-REASON-CODE    PIC  X(02).
+         05  WK-CALC-DAIKIN    PIC  S9(15).
+         05  WK-RESTART-PARM   PIC  X(10).
+         05  WK-CHKPT-STATUS   PIC  X(02).
+         05  WK-CKPT-MATCH-FLG PIC  X(01).
+         05  SW-CKPT-BAD-FLG   PIC  X(01).
+         05  WK-RUN-STAMP      PIC  9(08)  VALUE  ZERO.
+         05  WK-RECS-READ      PIC  9(09)  VALUE  ZERO.
+         05  CT-DDI1-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  CT-DDO1-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  CT-DDO2-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  CT-DDO3-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  CT-DDO4-COUNT     PIC  9(09)  VALUE  ZERO.
+         05  CT-OUTPUT-TOTAL   PIC  9(09)  VALUE  ZERO.
 
        PROCEDURE                          DIVISION.
        PROC                               SECTION.
@@ -72,20 +123,144 @@
 
        INIT-RTN                            SECTION.
 
-           OPEN  INPUT  DDI1-F
-                 OUTPUT DDO1-F
-                        DDO2-F
+           ACCEPT  WK-RESTART-PARM  FROM  COMMAND-LINE.
 
            MOVE  C-OFF  TO  SW-EOF-FLG.
+           MOVE  C-OFF  TO  SW-CKPT-BAD-FLG.
 
            INITIALIZE  DDO1-REC
                        DDO2-REC
 
-           PERFORM  DDI1-F-READ-RTN.
+           PERFORM  STAMP-READ-RTN.
+
+           IF  WK-RESTART-PARM  =  C-RESTART-PARM
+               PERFORM  CHECKPOINT-READ-RTN
+           ELSE
+               MOVE  C-OFF  TO  WK-CKPT-MATCH-FLG
+           END-IF.
+
+           IF  WK-CKPT-MATCH-FLG  =  C-ON
+               PERFORM  RESTART-RTN
+           ELSE
+               IF  WK-RESTART-PARM  =  C-RESTART-PARM
+                   DISPLAY  'ENSYU1 - NO MATCHING CHECKPOINT FOR THIS '
+                            'DDI1-F - STARTING FRESH'
+               END-IF
+               PERFORM  FRESH-START-RTN
+           END-IF.
+
+           IF  SW-CKPT-BAD-FLG  =  C-OFF
+               PERFORM  DDI1-F-READ-RTN
+           END-IF.
 
            INIT-RTN-EX.
                EXIT.
 
+      *    STAMP-READ-RTN READS ONLY THE FIRST DDI1-F RECORD TO
+      *    CAPTURE A RUN STAMP (ITS PURCHASE DATE) THAT IDENTIFIES
+      *    WHICH DDI1-F A CHECKPOINT BELONGS TO, THEN REPOSITIONS
+      *    DDI1-F BACK TO THE START BY CLOSING IT -- FRESH-START-RTN
+      *    AND RESTART-RTN EACH RE-OPEN IT FOR THE ACTUAL RUN.
+       STAMP-READ-RTN                      SECTION.
+
+           MOVE  ZERO  TO  WK-RUN-STAMP.
+
+           OPEN  INPUT  DDI1-F.
+           READ  DDI1-F
+               NOT  AT  END
+                   MOVE  IN-KONYU-DATE  OF  DDI1-REC  TO  WK-RUN-STAMP
+           END-READ.
+           CLOSE  DDI1-F.
+
+           STAMP-READ-RTN-EX.
+               EXIT.
+
+       FRESH-START-RTN                     SECTION.
+
+           MOVE  ZERO  TO  CT-DDO1-COUNT
+                           CT-DDO2-COUNT
+                           CT-DDO3-COUNT
+                           CT-DDO4-COUNT.
+
+           PERFORM  WRITE-CHECKPOINT-RTN.
+
+           OPEN  INPUT  DDI1-F
+                        SHOHIN-MASTER-F
+                 OUTPUT DDO1-F
+                        DDO2-F
+                        DDO3-F
+                        DDO4-F.
+
+           MOVE  ZERO  TO  WK-RECS-READ.
+
+           FRESH-START-RTN-EX.
+               EXIT.
+
+      *    CK-LAST-SHOHIN/CK-LAST-TENPO ARE THE IN-SHOHIN-CODE/
+      *    IN-KONYU-TENPO OF THE LAST RECORD THE PRIOR RUN PROCESSED
+      *    BEFORE WRITING THE CHECKPOINT. AFTER THE SKIP-READ, THAT
+      *    SAME RECORD IS WHATEVER DDI1-F-READ-RTN LAST READ INTO
+      *    DDI1-REC -- IF IT DOESN'T MATCH (OR DDI1-F RAN OUT BEFORE
+      *    REACHING IT), DDI1-F HAS CHANGED SINCE THE CHECKPOINT WAS
+      *    WRITTEN AND THE RESTART POSITION CANNOT BE TRUSTED.
+       RESTART-RTN                         SECTION.
+
+           OPEN  INPUT  DDI1-F
+                        SHOHIN-MASTER-F
+                 EXTEND DDO1-F
+                        DDO2-F
+                        DDO3-F
+                        DDO4-F.
+
+           PERFORM  DDI1-F-READ-RTN  WK-RECS-READ  TIMES.
+
+           IF  WK-RECS-READ  >  ZERO
+               IF  SW-EOF-FLG  =  C-ON
+               OR  IN-SHOHIN-CODE  OF  DDI1-REC  NOT  =  CK-LAST-SHOHIN
+               OR  IN-KONYU-TENPO  OF  DDI1-REC  NOT  =  CK-LAST-TENPO
+                   MOVE  C-ON  TO  SW-CKPT-BAD-FLG
+                   MOVE  C-ON  TO  SW-EOF-FLG
+                   DISPLAY  'ENSYU1 - CHECKPOINT LAST-RECORD MISMATCH '
+                            '- DDI1-F HAS CHANGED SINCE THE '
+                            'CHECKPOINT WAS WRITTEN - RESTART ABORTED'
+               END-IF
+           END-IF.
+
+           MOVE  WK-RECS-READ  TO  CT-DDI1-COUNT.
+
+           RESTART-RTN-EX.
+               EXIT.
+
+      *    A CHECKPOINT ONLY "MATCHES" (WK-CKPT-MATCH-FLG = C-ON)
+      *    WHEN IT EXISTS AND ITS STAMPED RUN-DATE EQUALS THE DATE ON
+      *    THE FIRST RECORD OF *THIS* DDI1-F -- A MISSING, EMPTY, OR
+      *    STALE (DIFFERENT-DAY) CHECKPOINT IS TREATED AS NO
+      *    CHECKPOINT AT ALL, NOT AS A ZERO-RECORD RESTART POSITION.
+       CHECKPOINT-READ-RTN                 SECTION.
+
+           MOVE  C-OFF  TO  WK-CKPT-MATCH-FLG.
+           MOVE  ZERO   TO  WK-RECS-READ.
+
+           OPEN  INPUT  CHKPT-F.
+
+           IF  WK-CHKPT-STATUS  NOT  =  '35'
+               READ  CHKPT-F
+                   NOT  AT  END
+                       IF  CK-RUN-STAMP  =  WK-RUN-STAMP
+                           MOVE  C-ON          TO  WK-CKPT-MATCH-FLG
+                           MOVE  CK-REC-COUNT  TO  WK-RECS-READ
+                           MOVE  CK-DDO1-COUNT TO  CT-DDO1-COUNT
+                           MOVE  CK-DDO2-COUNT TO  CT-DDO2-COUNT
+                           MOVE  CK-DDO3-COUNT TO  CT-DDO3-COUNT
+                           MOVE  CK-DDO4-COUNT TO  CT-DDO4-COUNT
+                       END-IF
+               END-READ
+               CLOSE  CHKPT-F
+           END-IF.
+
+           CHECKPOINT-READ-RTN-EX.
+               EXIT.
+
        DDI1-F-READ-RTN                      SECTION.
            READ  DDI1-F
            AT  END
@@ -97,23 +272,151 @@
            EJECT.
        MAIN-RTN                 SECTION.
 
-             PERFORM  FURIWAKE-RTN.
+             ADD  1  TO  CT-DDI1-COUNT.
+
+             PERFORM  EDIT-RTN.
+             IF  SW-REJECT-FLG  =  C-ON
+                 PERFORM  REJECT-RTN
+             ELSE
+                 PERFORM  FURIWAKE-RTN
+             END-IF.
+             PERFORM  CHECKPOINT-RTN.
              PERFORM  DDI1-F-READ-RTN.
 
              MAIN-RTN-EX.
            EXIT.
 
+      *    THE CHECKPOINT IS REWRITTEN AFTER EVERY RECORD, NOT AT AN
+      *    INTERVAL -- DDO1-F/DDO2-F/DDO3-F/DDO4-F ARE WRITTEN
+      *    IMMEDIATELY AS EACH RECORD IS PROCESSED AND CANNOT BE
+      *    UN-WRITTEN ON A RESTART, SO THE CHECKPOINT POSITION MUST
+      *    NEVER LAG BEHIND WHAT HAS ACTUALLY BEEN WRITTEN OR A
+      *    RESTART WILL REPROCESS (AND DUPLICATE) RECORDS THE PRIOR
+      *    RUN ALREADY WROTE OUT.
+       CHECKPOINT-RTN            SECTION.
+             PERFORM  WRITE-CHECKPOINT-RTN.
+
+             CHECKPOINT-RTN-EX.
+           EXIT.
+
+       WRITE-CHECKPOINT-RTN      SECTION.
+             OPEN  OUTPUT  CHKPT-F.
+
+             MOVE  CT-DDI1-COUNT               TO  CK-REC-COUNT.
+             MOVE  IN-SHOHIN-CODE OF DDI1-REC     TO  CK-LAST-SHOHIN.
+             MOVE  IN-KONYU-TENPO OF DDI1-REC     TO  CK-LAST-TENPO.
+             MOVE  CT-DDO1-COUNT               TO  CK-DDO1-COUNT.
+             MOVE  CT-DDO2-COUNT               TO  CK-DDO2-COUNT.
+             MOVE  CT-DDO3-COUNT               TO  CK-DDO3-COUNT.
+             MOVE  CT-DDO4-COUNT               TO  CK-DDO4-COUNT.
+             MOVE  WK-RUN-STAMP                TO  CK-RUN-STAMP.
+             WRITE  CHKPT-REC.
+
+             CLOSE  CHKPT-F.
+
+             WRITE-CHECKPOINT-RTN-EX.
+           EXIT.
+
+       EDIT-RTN                 SECTION.
+             MOVE  C-OFF  TO  SW-REJECT-FLG.
+
+             COMPUTE  WK-CALC-DAIKIN  =  IN-TANKA  OF  DDI1-REC
+                                        * IN-KONYU-KOSU  OF  DDI1-REC
+                 ON  SIZE  ERROR
+                     MOVE  C-ON               TO  SW-REJECT-FLG
+                     MOVE  C-REASON-OVERFLOW   TO  WK-REASON-CODE
+             END-COMPUTE.
+
+             IF  SW-REJECT-FLG  =  C-OFF
+                 IF  WK-CALC-DAIKIN  NOT  =  IN-DAIKIN  OF  DDI1-REC
+                     MOVE  C-ON             TO  SW-REJECT-FLG
+                     MOVE  C-REASON-AMOUNT  TO  WK-REASON-CODE
+                 END-IF
+             END-IF.
+
+             EDIT-RTN-EX.
+           EXIT.
+
+       REJECT-RTN                SECTION.
+             MOVE  DDI1-REC         TO  DDO3-REC.
+             MOVE  WK-REASON-CODE   TO  DDO3-REASON-CODE.
+             WRITE DDO3-REC.
+             ADD   1  TO  CT-DDO3-COUNT.
+
+             REJECT-RTN-EX.
+           EXIT.
+
        FURIWAKE-RTN             SECTION.
-            WRITE DDO1-REC.
-            WRITE DDO2-REC.
+            MOVE  IN-SHOHIN-CODE  OF  DDI1-REC  TO  SM-SHOHIN-CODE.
+
+            READ  SHOHIN-MASTER-F
+                INVALID KEY
+                    MOVE  C-REASON-NOMAST  TO  WK-REASON-CODE
+                    PERFORM  REJECT-RTN
+                NOT INVALID KEY
+                    PERFORM  FURIWAKE-ROUTE-RTN
+            END-READ.
 
             RURIWAKE-RTN-EX.
            EXIT.
 
+       FURIWAKE-ROUTE-RTN        SECTION.
+            IF  IN-DAIKIN  OF  DDI1-REC  >  C-LIMIT-DAIKIN
+                MOVE  DDI1-REC         TO  DDO4-REC
+                MOVE  SM-SHOHIN-NAME   TO  DDO4-SHOHIN-NAME
+                WRITE DDO4-REC
+                ADD   1  TO  CT-DDO4-COUNT
+            ELSE
+                IF  IN-KONYU-TENPO  OF  DDI1-REC  =  C-TSURUMI
+                    MOVE  DDI1-REC         TO  DDO1-REC
+                    MOVE  SM-SHOHIN-NAME   TO  DDO1-SHOHIN-NAME
+                    WRITE DDO1-REC
+                    ADD   1  TO  CT-DDO1-COUNT
+                ELSE
+                    MOVE  DDI1-REC         TO  DDO2-REC
+                    MOVE  SM-SHOHIN-NAME   TO  DDO2-SHOHIN-NAME
+                    WRITE DDO2-REC
+                    ADD   1  TO  CT-DDO2-COUNT
+                END-IF
+            END-IF.
+
+            FURIWAKE-ROUTE-RTN-EX.
+           EXIT.
+
        END-RTN                  SECTION.
            CLOSE  DDI1-F
+                  SHOHIN-MASTER-F
                   DDO1-F
-                  DDO2-F.
+                  DDO2-F
+                  DDO3-F
+                  DDO4-F.
+
+           ADD  CT-DDO1-COUNT  CT-DDO2-COUNT  CT-DDO3-COUNT
+                CT-DDO4-COUNT  GIVING  CT-OUTPUT-TOTAL.
+
+           DISPLAY  '===== ENSYU1 CONTROL TOTALS ====='.
+           DISPLAY  'DDI1-F RECORDS READ....: '  CT-DDI1-COUNT.
+           DISPLAY  'DDO1-F RECORDS WRITTEN.: '  CT-DDO1-COUNT.
+           DISPLAY  'DDO2-F RECORDS WRITTEN.: '  CT-DDO2-COUNT.
+           DISPLAY  'DDO3-F RECORDS REJECTED: '  CT-DDO3-COUNT.
+           DISPLAY  'DDO4-F RECORDS ALERTED.: '  CT-DDO4-COUNT.
+           DISPLAY  'TOTAL RECORDS WRITTEN..: '  CT-OUTPUT-TOTAL.
+
+           IF  SW-CKPT-BAD-FLG  =  C-ON
+               DISPLAY  'ENSYU1 - RESTART ABORTED - CHECKPOINT DID '
+                        'NOT MATCH DDI1-F'
+               MOVE  16  TO  RETURN-CODE
+           ELSE
+               IF  CT-OUTPUT-TOTAL  NOT  =  CT-DDI1-COUNT
+                   DISPLAY  'ENSYU1 - OUT OF BALANCE - INPUT/OUTPUT '
+                            'COUNTS DO NOT MATCH'
+                   MOVE  16  TO  RETURN-CODE
+               ELSE
+                   DISPLAY  'ENSYU1 - IN BALANCE'
+                   MOVE  0   TO  RETURN-CODE
+               END-IF
+           END-IF.
+
            END-RTN-EX.
            EXIT.
            END PROGRAM YOUR-PROGRAM-NAME.
