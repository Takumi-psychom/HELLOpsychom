@@ -0,0 +1,13 @@
+      ******************************************************************
+      * TRANLAY
+      * Shared purchase-transaction layout used by DDI1-F/DDO1-F/
+      * DDO2-F/DDO3-F/DDO4-F (ensyu1), DDI1-F/DDI1-SRT-F (dsort1),
+      * DDI1-F (shukei1), and TRANS-F (prac1).
+      ******************************************************************
+           03  IN-SHOHIN-CODE        PIC  X(05).
+           03  IN-KONYU-TENPO        PIC  X(05).
+           03  IN-TANKA              PIC  S9(15).
+           03  IN-KONYU-KOSU         PIC  S9(15).
+           03  IN-DAIKIN             PIC  S9(15).
+           03  IN-ZEIGAKU            PIC  S9(15).
+           03  IN-KONYU-DATE         PIC  9(08).
