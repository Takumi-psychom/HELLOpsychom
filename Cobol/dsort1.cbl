@@ -0,0 +1,51 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sequence DDI1-F into store-then-product order ahead of
+      *          shukei1's control-break report. Equivalent of the
+      *          mainframe STEP025 SORT FIELDS=(6,5,CH,A,1,5,CH,A) --
+      *          provided so the non-JCL shell driver has a
+      *          record-length-aware sort instead of piping fixed-block
+      *          COBOL records through a text line sort.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DSORT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-WORK-F      ASSIGN  TO  SORTWK.
+           SELECT DDI1-F           ASSIGN  TO  DDI1.
+           SELECT DDI1-SRT-F       ASSIGN  TO  DDI1SRT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  SORT-WORK-F.
+       01  SORT-REC.
+           COPY TRANLAY.
+
+       FD  DDI1-F
+       LABEL       RECORD    OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDI1-REC.
+           COPY TRANLAY.
+
+       FD  DDI1-SRT-F
+       LABEL       RECORD    OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDI1-SRT-REC.
+           COPY TRANLAY.
+
+       PROCEDURE                          DIVISION.
+       PROC                               SECTION.
+           SORT  SORT-WORK-F
+                 ON  ASCENDING  KEY  IN-KONYU-TENPO  OF  SORT-REC
+                                     IN-SHOHIN-CODE   OF  SORT-REC
+                 USING  DDI1-F
+                 GIVING DDI1-SRT-F.
+
+           STOP RUN.
+
+           PROC-EX.
+               EXIT.
+           END PROGRAM DSORT1.
