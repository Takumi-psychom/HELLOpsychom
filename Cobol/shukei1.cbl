@@ -0,0 +1,238 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Store/product control-break summary report off DDI1-F.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SHUKEI1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DDI1-F           ASSIGN  TO  DDI1.
+           SELECT REPORT-F         ASSIGN  TO  RPT1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DDI1-F
+       LABEL       RECORD    OMITTED
+       RECORDING  MODE  IS  F.
+       01  DDI1-REC.
+           COPY TRANLAY.
+
+       FD  REPORT-F
+       LABEL       RECORD   OMITTED
+       RECORDING  MODE  IS  F.
+       01  REPORT-LINE         PIC  X(132).
+
+       WORKING-STORAGE   SECTION.
+
+       01  FILLER              PIC  X(20)  VALUE 'CONSTANT-AREA'.
+
+       01  CONSTANT-AREA.
+         05  C-ON              PIC  X(01)  VALUE  '1'.
+         05  C-OFF             PIC  X(01)  VALUE  '0'.
+         05  C-LINES-PER-PAGE  PIC  9(02)  VALUE  50.
+
+       01  FILLER              PIC  X(20)  VALUE 'WORK-AREA'.
+       01  WORK-AREA.
+         05  SW-EOF-FLG         PIC  X(01).
+         05  WK-PREV-TENPO      PIC  X(05).
+         05  WK-PREV-SHOHIN     PIC  X(05).
+         05  WK-SHOHIN-SUBTOT   PIC  S9(15)  VALUE  ZERO.
+         05  WK-SHOHIN-COUNT    PIC  9(09)   VALUE  ZERO.
+         05  WK-TENPO-SUBTOT    PIC  S9(15)  VALUE  ZERO.
+         05  WK-TENPO-COUNT     PIC  9(09)   VALUE  ZERO.
+         05  WK-GRAND-TOTAL     PIC  S9(15)  VALUE  ZERO.
+         05  WK-GRAND-COUNT     PIC  9(09)   VALUE  ZERO.
+         05  WK-PAGE-NO         PIC  9(05)   VALUE  ZERO.
+         05  WK-LINE-CNT        PIC  9(05)   VALUE  ZERO.
+
+       01  FILLER              PIC  X(20)  VALUE 'PRINT-AREA'.
+       01  WK-PRINT-LINE        PIC  X(132) VALUE SPACES.
+
+       01  HEADING-LINE-1.
+         05  FILLER             PIC  X(20)  VALUE  SPACES.
+         05  FILLER             PIC  X(33)  VALUE
+                                 'STORE / PRODUCT PURCHASE SUMMARY'.
+         05  FILLER             PIC  X(10)  VALUE  SPACES.
+         05  FILLER             PIC  X(05)  VALUE  'PAGE '.
+         05  HD-PAGE-NO         PIC  ZZZZ9.
+
+       01  HEADING-LINE-2.
+         05  FILLER             PIC  X(05)  VALUE  'STORE'.
+         05  FILLER             PIC  X(06)  VALUE  SPACES.
+         05  FILLER             PIC  X(07)  VALUE  'PRODUCT'.
+         05  FILLER             PIC  X(10)  VALUE  SPACES.
+         05  FILLER             PIC  X(06)  VALUE  'AMOUNT'.
+
+       01  SHOHIN-TOTAL-LINE.
+         05  ST-TENPO-CODE      PIC  X(05).
+         05  FILLER             PIC  X(06)  VALUE  SPACES.
+         05  ST-SHOHIN-CODE     PIC  X(05).
+         05  FILLER             PIC  X(02)  VALUE  SPACES.
+         05  FILLER             PIC  X(21)  VALUE
+                                 'PRODUCT TOTAL......: '.
+         05  ST-DAIKIN          PIC  -(14)9.
+         05  FILLER             PIC  X(03)  VALUE  SPACES.
+         05  FILLER             PIC  X(06)  VALUE  'COUNT='.
+         05  ST-COUNT           PIC  ZZZZZZZZ9.
+
+       01  TENPO-TOTAL-LINE.
+         05  TT-TENPO-CODE      PIC  X(05).
+         05  FILLER             PIC  X(13)  VALUE  SPACES.
+         05  FILLER             PIC  X(21)  VALUE
+                                 'STORE   TOTAL......: '.
+         05  TT-DAIKIN          PIC  -(14)9.
+         05  FILLER             PIC  X(03)  VALUE  SPACES.
+         05  FILLER             PIC  X(06)  VALUE  'COUNT='.
+         05  TT-COUNT           PIC  ZZZZZZZZ9.
+
+       01  GRAND-TOTAL-LINE.
+         05  FILLER             PIC  X(20)  VALUE  SPACES.
+         05  FILLER             PIC  X(21)  VALUE
+                                 'GRAND   TOTAL......: '.
+         05  GT-DAIKIN          PIC  -(14)9.
+         05  FILLER             PIC  X(03)  VALUE  SPACES.
+         05  FILLER             PIC  X(06)  VALUE  'COUNT='.
+         05  GT-COUNT           PIC  ZZZZZZZZ9.
+
+       PROCEDURE                          DIVISION.
+       PROC                               SECTION.
+           PERFORM  INIT-RTN.
+
+           PERFORM  UNTIL  SW-EOF-FLG  =  C-ON
+                    PERFORM  MAIN-RTN
+           END-PERFORM.
+           PERFORM  END-RTN.
+           STOP RUN.
+
+           PROC-EX.
+               EXIT.
+               EJECT.
+
+       INIT-RTN                            SECTION.
+           OPEN  INPUT  DDI1-F
+                 OUTPUT REPORT-F.
+
+           MOVE  C-OFF  TO  SW-EOF-FLG.
+           MOVE  SPACES  TO  WK-PREV-TENPO
+                             WK-PREV-SHOHIN.
+
+           PERFORM  DDI1-F-READ-RTN.
+
+           IF  SW-EOF-FLG  NOT  =  C-ON
+               MOVE  IN-KONYU-TENPO  OF  DDI1-REC  TO  WK-PREV-TENPO
+               MOVE  IN-SHOHIN-CODE  OF  DDI1-REC  TO  WK-PREV-SHOHIN
+               PERFORM  HEADING-RTN
+           END-IF.
+
+           INIT-RTN-EX.
+               EXIT.
+
+       DDI1-F-READ-RTN                      SECTION.
+           READ  DDI1-F
+           AT  END
+           MOVE  C-ON  TO  SW-EOF-FLG
+           GO  TO  DDI1-F-READ-RTN-EX
+           END-READ.
+           DDI1-F-READ-RTN-EX.
+           EXIT.
+           EJECT.
+
+       MAIN-RTN                 SECTION.
+
+             IF  IN-KONYU-TENPO OF DDI1-REC NOT = WK-PREV-TENPO
+                 PERFORM  SHOHIN-BREAK-RTN
+                 PERFORM  TENPO-BREAK-RTN
+             ELSE
+                 IF  IN-SHOHIN-CODE OF DDI1-REC NOT = WK-PREV-SHOHIN
+                     PERFORM  SHOHIN-BREAK-RTN
+                 END-IF
+             END-IF.
+
+             PERFORM  ACCUMULATE-RTN.
+             PERFORM  DDI1-F-READ-RTN.
+
+             MAIN-RTN-EX.
+           EXIT.
+
+       ACCUMULATE-RTN             SECTION.
+             ADD  IN-DAIKIN  OF  DDI1-REC  TO  WK-SHOHIN-SUBTOT
+                                              WK-TENPO-SUBTOT
+                                              WK-GRAND-TOTAL.
+             ADD  1  TO  WK-SHOHIN-COUNT
+                         WK-TENPO-COUNT
+                         WK-GRAND-COUNT.
+
+             ACCUMULATE-RTN-EX.
+           EXIT.
+
+       SHOHIN-BREAK-RTN            SECTION.
+             MOVE  SPACES            TO  SHOHIN-TOTAL-LINE.
+             MOVE  WK-PREV-TENPO     TO  ST-TENPO-CODE.
+             MOVE  WK-PREV-SHOHIN    TO  ST-SHOHIN-CODE.
+             MOVE  WK-SHOHIN-SUBTOT  TO  ST-DAIKIN.
+             MOVE  WK-SHOHIN-COUNT   TO  ST-COUNT.
+             MOVE  SHOHIN-TOTAL-LINE TO  WK-PRINT-LINE.
+             PERFORM  PRINT-LINE-RTN.
+
+             MOVE  ZERO  TO  WK-SHOHIN-SUBTOT
+                             WK-SHOHIN-COUNT.
+             MOVE  IN-SHOHIN-CODE  OF  DDI1-REC  TO  WK-PREV-SHOHIN.
+
+             SHOHIN-BREAK-RTN-EX.
+           EXIT.
+
+       TENPO-BREAK-RTN             SECTION.
+             MOVE  SPACES           TO  TENPO-TOTAL-LINE.
+             MOVE  WK-PREV-TENPO    TO  TT-TENPO-CODE.
+             MOVE  WK-TENPO-SUBTOT  TO  TT-DAIKIN.
+             MOVE  WK-TENPO-COUNT   TO  TT-COUNT.
+             MOVE  TENPO-TOTAL-LINE TO  WK-PRINT-LINE.
+             PERFORM  PRINT-LINE-RTN.
+
+             MOVE  ZERO  TO  WK-TENPO-SUBTOT
+                             WK-TENPO-COUNT.
+             MOVE  IN-KONYU-TENPO  OF  DDI1-REC  TO  WK-PREV-TENPO.
+
+             TENPO-BREAK-RTN-EX.
+           EXIT.
+
+       HEADING-RTN                 SECTION.
+             ADD  1  TO  WK-PAGE-NO.
+             MOVE  WK-PAGE-NO  TO  HD-PAGE-NO.
+             WRITE  REPORT-LINE  FROM  HEADING-LINE-1.
+             WRITE  REPORT-LINE  FROM  HEADING-LINE-2.
+             MOVE  ZERO  TO  WK-LINE-CNT.
+
+             HEADING-RTN-EX.
+           EXIT.
+
+       PRINT-LINE-RTN               SECTION.
+             IF  WK-LINE-CNT  >  C-LINES-PER-PAGE
+                 PERFORM  HEADING-RTN
+             END-IF.
+             WRITE  REPORT-LINE  FROM  WK-PRINT-LINE.
+             ADD  1  TO  WK-LINE-CNT.
+
+             PRINT-LINE-RTN-EX.
+           EXIT.
+
+       END-RTN                  SECTION.
+           IF  WK-GRAND-COUNT  >  ZERO
+               PERFORM  SHOHIN-BREAK-RTN
+               PERFORM  TENPO-BREAK-RTN
+
+               MOVE  SPACES            TO  GRAND-TOTAL-LINE
+               MOVE  WK-GRAND-TOTAL     TO  GT-DAIKIN
+               MOVE  WK-GRAND-COUNT     TO  GT-COUNT
+               MOVE  GRAND-TOTAL-LINE   TO  WK-PRINT-LINE
+               PERFORM  PRINT-LINE-RTN
+           END-IF.
+
+           CLOSE  DDI1-F
+                  REPORT-F.
+           END-RTN-EX.
+           EXIT.
+           END PROGRAM SHUKEI1.
