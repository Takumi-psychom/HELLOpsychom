@@ -1,26 +1,94 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. prac1.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 i BINARY-LONG.
-       01 total BINARY-LONG.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            PERFORM VARYING i
-               FROM 1 BY 1 UNTIL i > 6
-                   ADD i TO total
-            END-PERFORM.
-            DISPLAY"THE TOTAL IS" total.
-
-            STOP RUN.
-       END PROGRAM prac1.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Generic "sum this amount file" utility -- reads a
+      *          transaction amount file record-by-record and totals
+      *          IN-DAIKIN over however many records are present.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. prac1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-F           ASSIGN  TO  TRANS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-F
+       LABEL       RECORD    OMITTED
+       RECORDING  MODE  IS  F.
+       01  TRANS-REC.
+           COPY TRANLAY.
+
+       WORKING-STORAGE   SECTION.
+
+       01  FILLER              PIC  X(20)  VALUE 'CONSTANT-AREA'.
+
+       01  CONSTANT-AREA.
+         05  C-ON              PIC  X(01)  VALUE  '1'.
+         05  C-OFF             PIC  X(01)  VALUE  '0'.
+
+       01  FILLER              PIC  X(20)  VALUE 'WORK-AREA'.
+       01  WORK-AREA.
+         05  SW-EOF-FLG        PIC  X(01).
+         05  WK-TOTAL          PIC  S9(15)  VALUE  ZERO.
+         05  WK-COUNT          PIC  9(09)   VALUE  ZERO.
+         05  WK-AVERAGE        PIC  S9(15)  VALUE  ZERO.
+
+       PROCEDURE                          DIVISION.
+       PROC                               SECTION.
+           PERFORM  INIT-RTN.
+
+           PERFORM  UNTIL  SW-EOF-FLG  =  C-ON
+                    PERFORM  MAIN-RTN
+           END-PERFORM.
+           PERFORM  END-RTN.
+           STOP RUN.
+
+           PROC-EX.
+               EXIT.
+               EJECT.
+
+       INIT-RTN                            SECTION.
+           OPEN  INPUT  TRANS-F.
+
+           MOVE  C-OFF  TO  SW-EOF-FLG.
+
+           PERFORM  TRANS-F-READ-RTN.
+
+           INIT-RTN-EX.
+               EXIT.
+
+       TRANS-F-READ-RTN                     SECTION.
+           READ  TRANS-F
+           AT  END
+           MOVE  C-ON  TO  SW-EOF-FLG
+           GO  TO  TRANS-F-READ-RTN-EX
+           END-READ.
+           TRANS-F-READ-RTN-EX.
+           EXIT.
+           EJECT.
+
+       MAIN-RTN                 SECTION.
+             ADD  IN-DAIKIN  OF  TRANS-REC  TO  WK-TOTAL.
+             ADD  1  TO  WK-COUNT.
+             PERFORM  TRANS-F-READ-RTN.
+
+             MAIN-RTN-EX.
+           EXIT.
+
+       END-RTN                  SECTION.
+           CLOSE  TRANS-F.
+
+           IF  WK-COUNT  >  ZERO
+               DIVIDE  WK-TOTAL  BY  WK-COUNT  GIVING  WK-AVERAGE
+           END-IF.
+
+           DISPLAY  'TOTAL   : '  WK-TOTAL.
+           DISPLAY  'COUNT   : '  WK-COUNT.
+           DISPLAY  'AVERAGE : '  WK-AVERAGE.
+
+           END-RTN-EX.
+           EXIT.
+           END PROGRAM prac1.
